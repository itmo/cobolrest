@@ -43,11 +43,58 @@ file-control.
         file status is system-file-status
         organization is line sequential.
 
+    select audit-file
+        assign using audit-file-name
+        file status is audit-file-status
+        organization is line sequential.
+
+    select routes-file
+        assign using routes-file-name
+        file status is routes-file-status
+        organization is line sequential.
+
+    select mimetypes-file
+        assign using mimetypes-file-name
+        file status is mimetypes-file-status
+        organization is line sequential.
+
+    select shutdown-file
+        assign using shutdown-file-name
+        file status is shutdown-file-status
+        organization is line sequential.
+
+*> PUT uploads land here instead of system-file: plain (not line)
+*> sequential, so embedded CR/LF bytes in the uploaded content are
+*> just data, never mistaken for a record delimiter
+    select upload-file
+        assign using system-file-name
+        file status is upload-file-status
+        organization is sequential.
+
 data division.
 file section.
 fd  system-file.
 01  system-record pic x(255).
 
+fd  upload-file.
+01  upload-record pic x(255).
+
+fd  audit-file.
+01  audit-record.
+    copy auditrec.
+
+*> one line per route: path-prefix then target-filename, space separated
+fd  routes-file.
+01  routes-record pic x(128).
+
+*> one line per entry: file extension (with leading dot) then mime type
+fd  mimetypes-file.
+01  mimetypes-record pic x(128).
+
+*> one authorized shutdown peer IP address per line
+fd  shutdown-file.
+01  shutdown-record pic x(64).
+
 working-storage section.
 01  HEXSTR   PIC X(16) VALUE "0123456789ABCDEF".
 01  errno binary-char unsigned.
@@ -72,14 +119,79 @@ working-storage section.
 
 01 queue-length binary-char value 2.
 
+*> one worker process per connection, so a slow peer cannot stall
+*> everyone else waiting in the accept queue
+01 child-pid binary-int.
+01 reaper-pid binary-int.
+01 reaper-status binary-int.
+01 WNOHANG binary-int value 1.
+
 01 peer-descriptor binary-int.
 01 peer-address.
    03  peer-family binary-short unsigned.
    03  peer-port binary-short unsigned.
    03  peer-ip-address binary-int unsigned.
+   03  peer-ip-address-x redefines peer-ip-address.
+       05  peer-ip-octet pic x(1) occurs 4.
    03  filler pic x(8) value low-values.
 01 peer-address-length binary-short unsigned.
 
+01 peer-port-host binary-short unsigned.
+01 peer-port-num pic zzzz9.
+01 peer-octet-1 pic zzz9.
+01 peer-octet-2 pic zzz9.
+01 peer-octet-3 pic zzz9.
+01 peer-octet-4 pic zzz9.
+01 peer-ip-display pic x(15) value spaces.
+01 peer-port-display pic x(5) value spaces.
+
+01 audit-file-name pic x(64) value "accesslog.txt".
+01 audit-file-status pic x(2).
+01 total-bytes-sent pic 9(9) value zero.
+01 save-audit-event pic x(10).
+
+*> routing table: maps an httppath prefix to a system-file-name,
+*> loaded once at startup from routes-file-name
+01 routes-file-name pic x(64) value "routes.txt".
+01 routes-file-status pic x(2).
+01 route-max binary-short unsigned value 20.
+01 route-count binary-short unsigned value zero.
+01 route-idx binary-short unsigned.
+01 route-found pic x value 'N'.
+01 route-table.
+   03  route-entry occurs 20 times.
+       05  route-prefix pic x(40).
+       05  route-target pic x(64).
+
+*> extension-to-content-type table, loaded once at startup from
+*> mimetypes-file-name; falls back to text/plain when nothing matches
+01 mimetypes-file-name pic x(64) value "mimetypes.txt".
+01 mimetypes-file-status pic x(2).
+01 mime-max binary-short unsigned value 20.
+01 mime-count binary-short unsigned value zero.
+01 mime-idx binary-short unsigned.
+01 mime-table.
+   03  mime-entry occurs 20 times.
+       05  mime-ext pic x(16).
+       05  mime-type pic x(32).
+
+01 file-extension pic x(16).
+01 extension-scan-idx binary-short unsigned.
+01 extension-dot-pos binary-short unsigned.
+01 content-type pic x(32) value "text/plain".
+
+*> authorized-shutdown list: peer IP addresses allowed to issue
+*> 'quit', loaded once at startup from shutdown-file-name
+01 shutdown-file-name pic x(64) value "shutdown.txt".
+01 shutdown-file-status pic x(2).
+01 shutdown-max binary-short unsigned value 10.
+01 shutdown-count binary-short unsigned value zero.
+01 shutdown-idx binary-short unsigned.
+01 shutdown-authorized pic x value 'N'.
+01 shutdown-table.
+   03  shutdown-entry occurs 10 times.
+       05  shutdown-ip pic x(15).
+
 01 buffer pic x(8192).
 01 buffer-length binary-short unsigned.
 
@@ -96,17 +208,88 @@ working-storage section.
 
 01 firstline pic x(1024) value spaces.
 
+*> HTTP keep-alive: honored when the request carries a
+*> "Connection: keep-alive" header, bounded by a per-connection
+*> request cap so a misbehaving peer can't hold a worker forever
+01 keep-alive-requested pic x value 'N'.
+01 keep-alive-request-count binary-short unsigned value zero.
+01 keep-alive-max-requests binary-short unsigned value 100.
+01 keep-alive-scan-idx binary-short unsigned.
+01 keep-alive-token pic x(10) value "KEEP-ALIVE".
+01 connection-header pic x(10) value "close".
+
 01 command-string pic x(64).
 01 command-ip-address pic x(15) value spaces.
+01 command-port-raw pic x(20) value spaces.
 01 command-port pic 9(5).
 01 command-binary-port binary-short.
 
+*> dotted-quad sanity check for command-ip-address -- each octet field
+*> is deliberately wider than any legal octet so UNSTRING can never
+*> silently truncate an over-length segment into looking like a short,
+*> valid one (it only raises ON OVERFLOW for too many segments, not
+*> for a segment that doesn't fit its receiving field)
+01 validate-octet-1 pic x(20).
+01 validate-octet-2 pic x(20).
+01 validate-octet-3 pic x(20).
+01 validate-octet-4 pic x(20).
+01 validate-octet-num pic 999.
+01 validate-ip-ok pic x value 'Y'.
+
 01 abort-message pic x(64).
 01 quit-received pic x.
 
 01 system-file-name pic x(64).
 01 system-file-status pic x(2).
-01 system-command pic x(64).
+01 system-command pic x(320).
+
+*> byte counter for an in-progress PUT upload; the upload path is
+*> validated the same way as 'ls' (see validate-listing-path below),
+*> and each inbound chunk is split into upload-file's record size
+*> before being written, since a single recv() can return far more
+*> than one fixed-width record can hold
+01 upload-bytes-received pic 9(9) value zero.
+01 upload-bytes-display pic zzzzzzzz9.
+01 upload-path-ok pic x value 'Y'.
+01 upload-file-status pic x(2).
+01 upload-chunk-pos binary-short unsigned.
+01 upload-chunk-len binary-short unsigned.
+
+*> upload-file's records are a fixed 255 bytes, so a body whose length
+*> isn't a multiple of 255 leaves trailing spaces written into the
+*> last physical record -- upload-truncate-path/-length cut the file
+*> back down to the true byte count (upload-bytes-received) once it's
+*> closed, via the C library 'truncate' call
+01 upload-truncate-path pic x(256) value low-values.
+01 upload-truncate-length binary-double unsigned value zero.
+
+*> directory listing ('ls'): confined to a single configured document
+*> root, with httppath validated (no '..', no second leading '/', and
+*> a conservative character set) before it ever reaches a shell command
+01 doc-root pic x(64) value ".".
+01 listing-path pic x(1024) value spaces.
+01 listing-path-len binary-short unsigned.
+01 listing-ok pic x value 'Y'.
+01 listing-scan-idx binary-short unsigned.
+01 listing-char pic x.
+01 listing-target-dir pic x(256) value spaces.
+01 listing-href-prefix pic x(1024) value spaces.
+01 listing-body pic x(6000) value spaces.
+01 listing-body-length binary-short unsigned value zero.
+01 listing-entry pic x(300) value spaces.
+01 listing-entry-length binary-short unsigned.
+
+*> the 'ls' output lands in a process-unique temp file so two workers
+*> listing a directory at the same time can't race on a shared name
+01 listing-pid binary-int.
+01 listing-pid-display pic zzzzzzzzz9.
+01 listing-temp-name pic x(32) value spaces.
+
+*> filenames returned by 'ls' can come straight from an earlier PUT, so
+*> they are HTML-escaped before landing in listing-body -- otherwise a
+*> crafted uploaded filename could inject markup into the listing page
+01 listing-escaped-name pic x(512) value spaces.
+01 listing-raw-char pic x.
 
 01 dispnum pic zzz9.
 
@@ -119,12 +302,15 @@ start-tcpipserver.
     display NL 'start tcpipserver' NL end-display
 
     accept command-string from command-line end-accept
+    move spaces to command-port-raw
     unstring command-string delimited by all spaces into
-        command-ip-address command-port
+        command-ip-address command-port-raw
     end-unstring
 
     display 'command-ip-address = ' command-ip-address end-display
-    display 'command-port = ' command-port end-display
+    display 'command-port = ' command-port-raw end-display
+
+    perform validate-command-line
 
     call 'socket' using
         by value AF_INET
@@ -185,6 +371,17 @@ start-tcpipserver.
         perform abort-server
     end-if
 
+*>  fail fast at startup if the audit file can't be opened/created;
+*>  write-audit-record reopens it (and closes it again) around every
+*>  individual record, so it is not held open across the accept loop
+*>  or across 'fork' -- see open-audit-file
+    perform open-audit-file
+    close audit-file
+
+    perform load-routes
+    perform load-mimetypes
+    perform load-shutdown-list
+
     move 'N' to quit-received
     perform until quit-received = 'Y'
 
@@ -210,76 +407,73 @@ start-tcpipserver.
             perform abort-server
         end-if
 
-*>      get a peer command
+*>      get the peer's first command -- the parent always reads this
+*>      much itself, since shutdown has to be decided here before any
+*>      worker is forked off
         perform read-from-peer
-        perform until buffer-length = 0
-        or quit-received = 'Y'
-            display NL 'received from peer ' buffer(1:buffer-length) end-display
-            evaluate true
-            when buffer(1:4) = 'quit' or 'QUIT'
-*>              peer commands the server to shut down
+        if buffer-length > 0
+            perform parse-peer-request
+        end-if
+
+        evaluate true
+        when buffer-length = 0
+*>          peer connected and went away without sending anything
+            continue
+        when buffer(1:4) = 'quit' or 'QUIT'
+*>          peer commands the server to shut down -- only honored
+*>          from an address on the authorized-shutdown list. The
+*>          authorized case is decided right here in the parent (it
+*>          has to be, to stop the accept loop), but an unauthorized
+*>          attempt is forked off just like any other connection (see
+*>          'other' below) -- so a peer that resets the connection
+*>          while the denial is still being echoed back can only take
+*>          down that one worker, the same as any other send failure,
+*>          never the listener itself
+            perform check-shutdown-authorized
+            if shutdown-authorized = 'Y'
                 move 'Y' to quit-received
-*>            when buffer(1:2) = 'ls' or 'LS'
-*>*>              send a directory listing to the peer
-*>              the server will close the connection
-*>                move spaces to system-command system-file-status
-*>                move 'ls > servertemp' to system-command
-*>                call 'SYSTEM' using system-command end-call
-*>                if return-code = 0
-*>                    move 'servertemp' to system-file-name
-*>                    perform send-file
-*>                end-if
-*>                move 0 to buffer-length
-            when buffer(1:4) = 'POST'
-*>*>              send a file to the peer
-                display "sending" LF
-                move 'tcpipserver.cob' to system-file-name
-*>                move 'get_errno.c' to system-file-name
-                perform send-http-file
-                move 0 to buffer-length
-*>            when buffer(1:3) = 'put' or 'PUT'
-*>*>              get a file from the peer
-*>*>              the peer will close the connection
-*>                perform until buffer-length = 0
-*>                    move 'OK' to buffer
-*>                    move 2 to buffer-length
-*>                    perform send-to-peer
-*>                    perform read-from-peer
-*>                    if buffer-length > 0
-*>                        display buffer-length space buffer(1:buffer-length) end-display
-*>                    end-if
-*>                end-perform
-            when buffer(1:4) = 'GET'
-                move spaces to firstline
-                move spaces to httpmethod
-                move spaces to httppath
-                unstring buffer delimited by CR
-                    into firstline
-                end-unstring
-                unstring firstline delimited by SPACE
-                    into httpmethod,httppath
-                end-unstring
-                move spaces to msgbuffer
-                move function concatenate("Hello Cobol!" LF "You asked for: " trim(httppath) "!!" LF) to msgbuffer
-                perform calc-msglen
-                display msgbuffer-length end-display
-                move msgbuffer-length to dispnum
-                move function concatenate("HTTP/1.1 200 OK" CR LF  "Server: HelloCobol" CR LF  "Content-type: text/plain" CR LF "Connection: close" CR LF "Content-length: " trim(dispnum) CR LF CR LF msgbuffer(1:msgbuffer-length)) to buffer                
-                perform calc-buflen
-                display buffer-length end-display
-                perform send-to-peer
-                perform read-from-peer
-                move 0 to buffer-length                
+                move 'SHUTDOWN' to audit-event
+                perform write-audit-record
+            else
+                call 'fork' giving child-pid end-call
+                evaluate true
+                when child-pid = 0
+                    call 'close' using by value server-descriptor end-call
+                    perform deny-shutdown-request
+                    call 'close' using by value peer-descriptor end-call
+                    stop run
+                when child-pid > 0
+                    perform reap-finished-children
+                when other
+*>                  fork failed -- handle it inline rather than drop it
+                    perform deny-shutdown-request
+                end-evaluate
+            end-if
+        when other
+*>          fork a worker to handle this connection so a slow peer
+*>          can't hold up the accept loop for everyone else
+            call 'fork' giving child-pid end-call
+            evaluate true
+            when child-pid = 0
+*>              child: this connection is its only job
+                call 'close' using by value server-descriptor end-call
+                perform handle-peer-connection
+                call 'close' using by value peer-descriptor end-call
+                stop run
+            when child-pid > 0
+*>              parent: reap any workers that have already finished
+*>              and go straight back to accept
+                perform reap-finished-children
             when other
-*>*>              echo the command to the peer
-*>*>              the server will close the connection                
-                perform send-to-peer
-                perform read-from-peer
-                move 0 to buffer-length
+*>              fork failed -- handle the connection inline rather
+*>              than drop it
+                perform handle-peer-connection
             end-evaluate
-        end-perform
+        end-evaluate
 
-*>      the server closes the peer connection after processing
+*>      the parent's (or the no-fork fallback's) copy of the peer
+*>      socket is closed here; a forked child has already closed its
+*>      own copy and exited above, so it never reaches this line
         call 'close' using by value peer-descriptor end-call
         if return-code = -1
             move 'server call peer "close" failed' to abort-message
@@ -297,6 +491,627 @@ start-tcpipserver.
     display NL 'end tcpipserver' end-display
     stop run
     .
+validate-command-line.
+*>  check the address/port before any socket calls are made, so a
+*>  bad command line gets a readable message instead of a 'bind' or
+*>  'socket' failure -- command-port-raw is checked (length, then
+*>  numeric) before it is ever narrowed into the numeric pic 9(5)
+*>  command-port, since UNSTRING would otherwise have silently
+*>  truncated an over-length port into a number that happens to pass
+*>  the range check
+    if length(trim(command-port-raw)) = 0
+    or length(trim(command-port-raw)) > 5
+    or trim(command-port-raw) is not numeric
+        move "invalid command-port: must be numeric 1-65535" to abort-message
+        perform abort-server
+    end-if
+    move trim(command-port-raw) to command-port
+    if command-port < 1 or command-port > 65535
+        move "invalid command-port: must be numeric 1-65535" to abort-message
+        perform abort-server
+    end-if
+
+    if command-ip-address = 'localhost' or 'INADDR_ANY'
+        continue
+    else
+        perform validate-dotted-quad
+        if validate-ip-ok = 'N'
+            move "invalid command-ip-address: not a valid dotted-quad" to abort-message
+            perform abort-server
+        end-if
+    end-if
+    .
+validate-dotted-quad.
+*>  command-ip-address must unstring into exactly four numeric
+*>  octets, each 0-255, to be an acceptable dotted-quad address
+    move 'Y' to validate-ip-ok
+    move spaces to validate-octet-1 validate-octet-2
+        validate-octet-3 validate-octet-4
+    unstring trim(command-ip-address) delimited by '.'
+        into validate-octet-1 validate-octet-2
+             validate-octet-3 validate-octet-4
+        on overflow
+            move 'N' to validate-ip-ok
+    end-unstring
+
+*>  ON OVERFLOW alone only catches too many segments (a 5th octet) --
+*>  too few (e.g. "1.2.3", "1.2.3.", "1..3.4") leaves one or more
+*>  octet fields blank, and TRIM(SPACES) IS NUMERIC is true in this
+*>  GnuCOBOL build, so a missing octet would otherwise sail through
+*>  the numeric/range checks below as a silent zero
+    if validate-ip-ok = 'Y'
+        if validate-octet-1 = spaces
+        or validate-octet-2 = spaces
+        or validate-octet-3 = spaces
+        or validate-octet-4 = spaces
+            move 'N' to validate-ip-ok
+        end-if
+    end-if
+
+*>  an octet segment too long to be 0-255 is rejected here by its
+*>  length alone, before the narrower numeric check below -- the
+*>  octet fields are wide enough that UNSTRING never truncates one,
+*>  so an over-length segment survives intact to be caught here
+    if validate-ip-ok = 'Y'
+        if length(trim(validate-octet-1)) > 3
+        or length(trim(validate-octet-2)) > 3
+        or length(trim(validate-octet-3)) > 3
+        or length(trim(validate-octet-4)) > 3
+            move 'N' to validate-ip-ok
+        end-if
+    end-if
+
+    if validate-ip-ok = 'Y'
+        if trim(validate-octet-1) is not numeric
+        or trim(validate-octet-2) is not numeric
+        or trim(validate-octet-3) is not numeric
+        or trim(validate-octet-4) is not numeric
+            move 'N' to validate-ip-ok
+        end-if
+    end-if
+
+    if validate-ip-ok = 'Y'
+        move trim(validate-octet-1) to validate-octet-num
+        if validate-octet-num > 255
+            move 'N' to validate-ip-ok
+        end-if
+        move trim(validate-octet-2) to validate-octet-num
+        if validate-octet-num > 255
+            move 'N' to validate-ip-ok
+        end-if
+        move trim(validate-octet-3) to validate-octet-num
+        if validate-octet-num > 255
+            move 'N' to validate-ip-ok
+        end-if
+        move trim(validate-octet-4) to validate-octet-num
+        if validate-octet-num > 255
+            move 'N' to validate-ip-ok
+        end-if
+    end-if
+    .
+parse-peer-request.
+    display NL 'received from peer ' buffer(1:buffer-length) end-display
+    move zero to total-bytes-sent
+    move spaces to firstline httpmethod httppath
+    unstring buffer delimited by CR
+        into firstline
+    end-unstring
+    unstring firstline delimited by SPACE
+        into httpmethod,httppath
+    end-unstring
+    perform check-keep-alive
+    .
+check-keep-alive.
+*>  a "Connection: keep-alive" header anywhere in what we just read
+*>  keeps this connection open for another request instead of
+*>  closing it after this one
+    move 'N' to keep-alive-requested
+    if buffer-length >= 10
+        perform varying keep-alive-scan-idx from 1 by 1
+        until keep-alive-scan-idx > buffer-length - 9
+            if upper-case(buffer(keep-alive-scan-idx:10)) = keep-alive-token
+                move 'Y' to keep-alive-requested
+                exit perform
+            end-if
+        end-perform
+    end-if
+    if keep-alive-requested = 'Y'
+        move "keep-alive" to connection-header
+    else
+        move "close" to connection-header
+    end-if
+    .
+handle-peer-connection.
+*>  runs in the forked worker (or inline if fork itself failed);
+*>  buffer already holds the request the parent read before forking
+    move zero to keep-alive-request-count
+    perform until buffer-length = 0
+        add 1 to keep-alive-request-count
+        if keep-alive-request-count >= keep-alive-max-requests
+*>          this connection has used up its keep-alive allowance --
+*>          tell the peer the truth and close after this response
+            move 'N' to keep-alive-requested
+            move "close" to connection-header
+        end-if
+        evaluate true
+        when buffer(1:2) = 'ls' or 'LS'
+*>          render a minimal HTML directory listing, confined to
+*>          doc-root and restricted to a validated subpath of
+*>          httppath -- replaces the old unvalidated 'ls > servertemp'
+*>          shell-out, which built its command line with no regard for
+*>          what the peer asked for
+            perform validate-listing-path
+            if listing-ok = 'N'
+                move spaces to buffer
+                move function concatenate("HTTP/1.1 403 Forbidden" CR LF "Server: HelloCobol" CR LF "Content-type: text/plain" CR LF "Connection: " trim(connection-header) CR LF "Content-length: 20" CR LF CR LF "invalid listing path") to buffer
+                perform calc-buflen
+                perform send-to-peer
+                move 'LISTDENY' to audit-event
+            else
+                perform build-listing-body
+                move listing-body-length to dispnum
+                move function concatenate("HTTP/1.1 200 OK" CR LF "Server: HelloCobol" CR LF "Content-type: text/html" CR LF "Connection: " trim(connection-header) CR LF "Content-length: " trim(dispnum) CR LF CR LF listing-body(1:listing-body-length)) to buffer
+                perform calc-buflen
+                perform send-to-peer
+                move 'REQUEST' to audit-event
+            end-if
+            move 0 to buffer-length
+            perform write-audit-record
+        when buffer(1:4) = 'POST'
+*>          send a file to the peer, chosen by the routing table
+            display "sending" LF
+            perform lookup-route
+            perform send-http-file
+            move 0 to buffer-length
+            move 'REQUEST' to audit-event
+            perform write-audit-record
+        when buffer(1:3) = 'put' or 'PUT'
+*>          receive an uploaded file: ack each chunk, write it to
+*>          disk under the name the peer asked for (confined to
+*>          doc-root, the same validation 'ls' uses), and confirm the
+*>          byte count once the peer closes the connection
+            perform derive-upload-filename
+            if upload-path-ok = 'N'
+                move spaces to buffer
+                move function concatenate("HTTP/1.1 403 Forbidden" CR LF "Server: HelloCobol" CR LF "Content-type: text/plain" CR LF "Connection: " trim(connection-header) CR LF "Content-length: 19" CR LF CR LF "invalid upload path") to buffer
+                perform calc-buflen
+                perform send-to-peer
+                move 0 to buffer-length
+                move 'UPLOADDENY' to audit-event
+            else
+                move zero to upload-bytes-received
+                open output upload-file
+                if upload-file-status <> '00'
+                    move "server open 'upload-file' for upload failed" to abort-message
+                    perform abort-server
+                end-if
+                perform until buffer-length = 0
+                    move 'OK' to buffer
+                    move 2 to buffer-length
+                    perform send-to-peer
+                    perform read-from-peer
+                    if buffer-length > 0
+                        perform write-upload-chunk
+                    end-if
+                end-perform
+                close upload-file
+                move spaces to upload-file-status
+                perform truncate-upload-file
+                move upload-bytes-received to upload-bytes-display
+                move spaces to buffer
+                move function concatenate("Upload complete: " trim(upload-bytes-display) " bytes received as " trim(system-file-name) LF) to buffer
+                perform calc-buflen
+                perform send-to-peer
+                move 0 to buffer-length
+                move upload-bytes-received to total-bytes-sent
+                move 'UPLOAD' to audit-event
+            end-if
+            perform write-audit-record
+        when buffer(1:4) = 'GET'
+*>          serve a routed file from disk, or fall back to the
+*>          canned greeting when no route matches httppath
+            perform lookup-route
+            if route-found = 'Y'
+                perform send-http-file
+            else
+                move spaces to msgbuffer
+                move function concatenate("Hello Cobol!" LF "You asked for: " trim(httppath) "!!" LF) to msgbuffer
+                perform calc-msglen
+                display msgbuffer-length end-display
+                move msgbuffer-length to dispnum
+                move function concatenate("HTTP/1.1 200 OK" CR LF  "Server: HelloCobol" CR LF  "Content-type: text/plain" CR LF "Connection: " trim(connection-header) CR LF "Content-length: " trim(dispnum) CR LF CR LF msgbuffer(1:msgbuffer-length)) to buffer
+                perform calc-buflen
+                display buffer-length end-display
+                perform send-to-peer
+            end-if
+            move 0 to buffer-length
+            move 'REQUEST' to audit-event
+            perform write-audit-record
+        when other
+*>          echo the command to the peer
+*>          the server will close the connection
+            perform send-to-peer
+            move 0 to buffer-length
+            move 'REQUEST' to audit-event
+            perform write-audit-record
+        end-evaluate
+
+        if buffer-length = 0 and keep-alive-requested = 'Y'
+*>          the peer asked to keep this connection open -- wait for
+*>          its next request instead of falling out of the loop
+            perform read-from-peer
+            if buffer-length > 0
+                perform parse-peer-request
+            end-if
+        end-if
+    end-perform
+    .
+reap-finished-children.
+*>  non-blocking: collects the exit status of any worker that has
+*>  already finished, so children never pile up as zombies
+    move 1 to reaper-pid
+    perform until reaper-pid <= 0
+        call 'waitpid' using
+            by value -1
+            by reference reaper-status
+            by value WNOHANG
+            giving reaper-pid
+        end-call
+    end-perform
+    .
+format-peer-address.
+    compute peer-octet-1 = function ord(peer-ip-octet(1)) - 1
+    compute peer-octet-2 = function ord(peer-ip-octet(2)) - 1
+    compute peer-octet-3 = function ord(peer-ip-octet(3)) - 1
+    compute peer-octet-4 = function ord(peer-ip-octet(4)) - 1
+    move function concatenate(trim(peer-octet-1) "." trim(peer-octet-2) "." trim(peer-octet-3) "." trim(peer-octet-4)) to peer-ip-display
+    call 'ntohs' using by value peer-port giving peer-port-host end-call
+    move peer-port-host to peer-port-num
+    move function concatenate(trim(peer-port-num)) to peer-port-display
+    .
+write-audit-record.
+    move audit-event to save-audit-event
+    move spaces to audit-record
+    move save-audit-event to audit-event
+    perform format-peer-address
+    move function current-date to audit-timestamp
+    move peer-ip-display to audit-peer-ip
+    move peer-port-display to audit-peer-port
+    move httpmethod to audit-httpmethod
+    move httppath(1:40) to audit-httppath
+    move total-bytes-sent to audit-bytes-sent
+    move 'OK' to audit-result
+    if audit-event = 'DENIED' or audit-event = 'LISTDENY' or audit-event = 'UPLOADDENY'
+        move 'DENY' to audit-result
+    end-if
+    perform open-audit-file
+    write audit-record
+    close audit-file
+    .
+open-audit-file.
+*>  audit-file is opened and closed around every single record rather
+*>  than held open for the life of the process -- keeping it open
+*>  across 'fork' meant an unflushed parent-side write (e.g. a denied
+*>  shutdown) rode along in every forked child's copy of the open
+*>  file buffer and got duplicated into accesslog.txt again when that
+*>  child closed its own handle
+    open extend audit-file
+    if audit-file-status = '35'
+*>      no audit file yet this run -- create it, then reopen to append
+        open output audit-file
+        close audit-file
+        open extend audit-file
+    end-if
+    if audit-file-status <> '00'
+        move "server open 'audit-file' failed" to abort-message
+        perform abort-server
+    end-if
+    .
+load-shutdown-list.
+    move zero to shutdown-count
+    open input shutdown-file
+    if shutdown-file-status <> '00'
+        move "server open 'shutdown-file' failed" to abort-message
+        perform abort-server
+    end-if
+    read shutdown-file end-read
+    perform until shutdown-file-status <> '00'
+        if shutdown-count < shutdown-max
+        and shutdown-record(1:1) <> '*'
+        and shutdown-record <> spaces
+            add 1 to shutdown-count
+            move shutdown-record to shutdown-ip(shutdown-count)
+        end-if
+        read shutdown-file end-read
+    end-perform
+    close shutdown-file
+    move spaces to shutdown-file-status
+    .
+check-shutdown-authorized.
+    perform format-peer-address
+    move 'N' to shutdown-authorized
+    perform varying shutdown-idx from 1 by 1
+    until shutdown-idx > shutdown-count
+        if trim(peer-ip-display) = trim(shutdown-ip(shutdown-idx))
+            move 'Y' to shutdown-authorized
+            exit perform
+        end-if
+    end-perform
+    .
+deny-shutdown-request.
+*>  writes the DENIED audit record and echoes the "not authorized"
+*>  line back to an unauthorized 'quit' -- split out so the same code
+*>  runs whether it's been forked off or (on a failed fork) handled
+*>  inline, same as handle-peer-connection's fork/no-fork split
+    move 'DENIED' to audit-event
+    perform write-audit-record
+    move function concatenate("ERROR: shutdown not authorized from this address" LF) to buffer
+    perform calc-buflen
+    perform send-to-peer
+    .
+load-routes.
+    move zero to route-count
+    open input routes-file
+    if routes-file-status <> '00'
+        move "server open 'routes-file' failed" to abort-message
+        perform abort-server
+    end-if
+    read routes-file end-read
+    perform until routes-file-status <> '00'
+        if route-count < route-max
+        and routes-record(1:1) <> '*'
+        and routes-record <> spaces
+            add 1 to route-count
+            unstring routes-record delimited by all spaces into
+                route-prefix(route-count) route-target(route-count)
+            end-unstring
+        end-if
+        read routes-file end-read
+    end-perform
+    close routes-file
+    move spaces to routes-file-status
+    .
+lookup-route.
+*>  the first route whose prefix matches the start of httppath wins;
+*>  POST falls back to serving the server's own source, as before,
+*>  when nothing in the table matches
+    move 'N' to route-found
+    move 'tcpipserver.cob' to system-file-name
+    perform varying route-idx from 1 by 1
+    until route-idx > route-count
+        if httppath(1:length(trim(route-prefix(route-idx)))) = trim(route-prefix(route-idx))
+            move route-target(route-idx) to system-file-name
+            move 'Y' to route-found
+            exit perform
+        end-if
+    end-perform
+    .
+derive-upload-filename.
+*>  the target filename for a PUT comes from the path the peer asked
+*>  for, e.g. "PUT /incoming.dat" saves as incoming.dat -- confined to
+*>  doc-root by the same validate-listing-path that 'ls' uses, so a
+*>  path like "PUT //etc/passwd" or "PUT /../../etc/cron.d/x" is
+*>  rejected rather than handed straight to "open output"
+    perform validate-listing-path
+    move listing-ok to upload-path-ok
+    if upload-path-ok = 'Y'
+        if listing-path = spaces
+            move "upload.dat" to system-file-name
+        else
+            move function concatenate(trim(doc-root) "/" trim(listing-path)) to system-file-name
+        end-if
+    end-if
+    .
+write-upload-chunk.
+*>  a single recv() can return far more than upload-record's 255
+*>  bytes, so split it into <=255-byte records instead of silently
+*>  truncating it the way a single whole-buffer MOVE would
+    move 1 to upload-chunk-pos
+    perform until upload-chunk-pos > buffer-length
+        move spaces to upload-record
+        compute upload-chunk-len = buffer-length - upload-chunk-pos + 1
+        if upload-chunk-len > 255
+            move 255 to upload-chunk-len
+        end-if
+        move buffer(upload-chunk-pos:upload-chunk-len) to upload-record
+        write upload-record
+        add upload-chunk-len to upload-chunk-pos
+    end-perform
+    add buffer-length to upload-bytes-received
+    .
+truncate-upload-file.
+*>  upload-file's last physical record is still a full 255 bytes even
+*>  when fewer than 255 bytes of the body landed in it, so the file on
+*>  disk is cut back down to upload-bytes-received (the true count)
+*>  once the file is closed -- otherwise the trailing padding spaces
+*>  of that last record would be written to disk as real content
+    move low-values to upload-truncate-path
+    move trim(system-file-name) to
+        upload-truncate-path(1:length(trim(system-file-name)))
+    move upload-bytes-received to upload-truncate-length
+    call 'truncate' using
+        by reference upload-truncate-path
+        by value upload-truncate-length
+    end-call
+    .
+validate-listing-path.
+*>  httppath must stay inside doc-root: strip the leading '/', then
+*>  reject a '..' component, a second leading '/' (an absolute-path
+*>  attempt), or any character outside a conservative allow-list --
+*>  this runs before the path ever reaches 'ls', so there is nothing
+*>  left over for a peer to inject into that shell command
+    move 'Y' to listing-ok
+    move spaces to listing-path
+    if httppath = spaces or httppath = '/'
+        continue
+    else
+        move httppath(2:) to listing-path
+    end-if
+
+    if listing-path(1:1) = '/'
+        move 'N' to listing-ok
+    end-if
+
+    move length(trim(listing-path)) to listing-path-len
+    if listing-path-len > 0
+        perform varying listing-scan-idx from 1 by 1
+        until listing-scan-idx > listing-path-len or listing-ok = 'N'
+            move listing-path(listing-scan-idx:1) to listing-char
+            if listing-char is not alphabetic-lower
+            and listing-char is not alphabetic-upper
+            and listing-char is not numeric
+            and listing-char <> '.' and listing-char <> '-'
+            and listing-char <> '_' and listing-char <> '/'
+                move 'N' to listing-ok
+            end-if
+        end-perform
+    end-if
+
+    if listing-ok = 'Y' and listing-path-len >= 2
+        perform varying listing-scan-idx from 1 by 1
+        until listing-scan-idx > listing-path-len - 1 or listing-ok = 'N'
+            if listing-path(listing-scan-idx:2) = '..'
+                move 'N' to listing-ok
+            end-if
+        end-perform
+    end-if
+    .
+build-listing-body.
+*>  runs 'ls' against the validated, doc-root-confined target
+*>  directory and turns its output into a minimal HTML index; the
+*>  target directory has already been restricted to a safe character
+*>  set, so nothing from the peer reaches the shell unescaped
+    if listing-path = spaces
+        move trim(doc-root) to listing-target-dir
+        move "/" to listing-href-prefix
+    else
+        move function concatenate(trim(doc-root) "/" trim(listing-path)) to listing-target-dir
+        move function concatenate("/" trim(listing-path) "/") to listing-href-prefix
+    end-if
+
+*>  the 'ls' output lands in a per-process temp file, named off our
+*>  own pid, so two workers (this program forks one per connection --
+*>  see 'fork' above) listing directories at the same moment never
+*>  race on a shared filename
+    call 'getpid' giving listing-pid end-call
+    move listing-pid to listing-pid-display
+    move function concatenate("servertemp." trim(listing-pid-display)) to listing-temp-name
+
+    move spaces to system-command
+    move function concatenate("ls -1 -- '" trim(listing-target-dir) "' > " trim(listing-temp-name) " 2>/dev/null") to system-command
+    call 'SYSTEM' using system-command end-call
+
+    move spaces to listing-body
+    move zero to listing-body-length
+    move function concatenate("<html><body><h1>Index of /" trim(listing-path) "</h1><ul>" LF) to listing-entry
+    perform append-listing-entry
+
+    move listing-temp-name to system-file-name
+    open input system-file
+    if system-file-status = '00'
+        read system-file end-read
+        perform until system-file-status <> '00'
+            if system-record <> spaces
+                perform escape-html-name
+                move function concatenate("<li><a href=" '"' trim(listing-href-prefix) trim(listing-escaped-name) '"' ">" trim(listing-escaped-name) "</a></li>" LF) to listing-entry
+                perform append-listing-entry
+            end-if
+            read system-file end-read
+        end-perform
+        close system-file
+        move spaces to system-file-status
+    end-if
+
+    call 'CBL_DELETE_FILE' using listing-temp-name end-call
+
+    move function concatenate("</ul></body></html>" LF) to listing-entry
+    perform append-listing-entry
+    .
+escape-html-name.
+*>  HTML-escapes one 'ls' line before it's concatenated into
+*>  listing-body -- a listed filename can come straight from an
+*>  earlier 'put', so without this a crafted uploaded filename could
+*>  inject markup into the listing page
+    move spaces to listing-escaped-name
+    move length(trim(system-record)) to listing-entry-length
+    perform varying listing-scan-idx from 1 by 1
+        until listing-scan-idx > listing-entry-length
+        move system-record(listing-scan-idx:1) to listing-raw-char
+        evaluate listing-raw-char
+            when '<'
+                move function concatenate(trim(listing-escaped-name) "&lt;") to listing-escaped-name
+            when '>'
+                move function concatenate(trim(listing-escaped-name) "&gt;") to listing-escaped-name
+            when '&'
+                move function concatenate(trim(listing-escaped-name) "&amp;") to listing-escaped-name
+            when '"'
+                move function concatenate(trim(listing-escaped-name) "&quot;") to listing-escaped-name
+            when other
+                move function concatenate(trim(listing-escaped-name) listing-raw-char) to listing-escaped-name
+        end-evaluate
+    end-perform
+    .
+append-listing-entry.
+*>  appends one pre-built HTML fragment to listing-body, silently
+*>  dropping anything past the buffer's capacity rather than
+*>  overflowing it -- not expected to trigger in normal use
+    move length(trim(listing-entry)) to listing-entry-length
+    if listing-body-length + listing-entry-length <= length(listing-body)
+        move trim(listing-entry) to listing-body(listing-body-length + 1 : listing-entry-length)
+        add listing-entry-length to listing-body-length
+    end-if
+    .
+load-mimetypes.
+    move zero to mime-count
+    open input mimetypes-file
+    if mimetypes-file-status <> '00'
+        move "server open 'mimetypes-file' failed" to abort-message
+        perform abort-server
+    end-if
+    read mimetypes-file end-read
+    perform until mimetypes-file-status <> '00'
+        if mime-count < mime-max
+        and mimetypes-record(1:1) <> '*'
+        and mimetypes-record <> spaces
+            add 1 to mime-count
+            unstring mimetypes-record delimited by all spaces into
+                mime-ext(mime-count) mime-type(mime-count)
+            end-unstring
+        end-if
+        read mimetypes-file end-read
+    end-perform
+    close mimetypes-file
+    move spaces to mimetypes-file-status
+    .
+get-file-extension.
+*>  picks up everything from the last '.' in system-file-name onward,
+*>  e.g. "report.CSV" gives ".CSV"; no '.' gives an empty extension
+    move spaces to file-extension
+    move zero to extension-dot-pos
+    perform varying extension-scan-idx
+    from length(trim(system-file-name)) by -1
+    until extension-scan-idx < 1
+        if system-file-name(extension-scan-idx:1) = '.'
+            move extension-scan-idx to extension-dot-pos
+            exit perform
+        end-if
+    end-perform
+    if extension-dot-pos > zero
+        move system-file-name(extension-dot-pos:length(trim(system-file-name)) - extension-dot-pos + 1)
+            to file-extension
+    end-if
+    .
+lookup-content-type.
+    perform get-file-extension
+    move "text/plain" to content-type
+    perform varying mime-idx from 1 by 1
+    until mime-idx > mime-count
+        if upper-case(trim(file-extension)) = upper-case(trim(mime-ext(mime-idx)))
+            move mime-type(mime-idx) to content-type
+            exit perform
+        end-if
+    end-perform
+    .
 calc-msglen.
     perform varying msgbuffer-length from 1 by 1
     until msgbuffer-length >= length(msgbuffer)
@@ -314,7 +1129,8 @@ calc-buflen.
     compute buffer-length = buffer-length - 1 
     .
 send-http-file.
-    move function concatenate("HTTP/1.1 200 OK" CR LF  "Server: HelloCobol" CR LF  "Content-type: text/plain" CR LF "Connection: close" CR LF "Transfer-Encoding: chunked"  CR LF CR LF) to buffer                    
+    perform lookup-content-type
+    move function concatenate("HTTP/1.1 200 OK" CR LF  "Server: HelloCobol" CR LF  "Content-type: " trim(content-type) CR LF "Connection: " trim(connection-header) CR LF "Transfer-Encoding: chunked"  CR LF CR LF) to buffer
     perform calc-buflen
     perform send-to-peer
     perform chunked-send-file
@@ -322,23 +1138,6 @@ send-http-file.
     perform calc-buflen
     perform send-to-peer
     .
-send-file.
-    open input system-file
-    read system-file end-read    
-    perform until system-file-status <> '00'
-        move system-record to buffer
-        perform varying buffer-length from 1 by 1
-        until buffer-length >= length(buffer)
-        or buffer(buffer-length:) = spaces
-            continue
-        end-perform
-        perform send-to-peer
-        perform read-from-peer
-        read system-file end-read
-    end-perform
-    close system-file
-    move spaces to system-file-status
-    .
 chunked-send-file.
     open input system-file
     read system-file end-read    
@@ -375,8 +1174,23 @@ send-to-peer.
         by value 0
     end-call
     if return-code = -1
+        move spaces to audit-record
+        move 'SENDFAIL' to audit-event
+        perform format-peer-address
+        move function current-date to audit-timestamp
+        move peer-ip-display to audit-peer-ip
+        move peer-port-display to audit-peer-port
+        move httpmethod to audit-httpmethod
+        move httppath(1:40) to audit-httppath
+        move total-bytes-sent to audit-bytes-sent
+        move 'FAIL' to audit-result
+        perform open-audit-file
+        write audit-record
+        close audit-file
         move 'send to peer failed' to abort-message
         perform abort-server
+    else
+        add buffer-length to total-bytes-sent
     end-if
     .
 read-from-peer.
