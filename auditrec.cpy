@@ -0,0 +1,22 @@
+*> ===================================================
+*> auditrec.cpy
+*>
+*> shared record layout for the server access/audit log
+*> (AUDIT-FILE in tcpipserver.cob, also read sequentially
+*> by the nightly accesssum.cob summary program)
+*> ===================================================
+    03  audit-timestamp         pic x(21).
+    03  filler                  pic x value space.
+    03  audit-peer-ip           pic x(15).
+    03  filler                  pic x value space.
+    03  audit-peer-port         pic x(5).
+    03  filler                  pic x value space.
+    03  audit-event             pic x(10).
+    03  filler                  pic x value space.
+    03  audit-httpmethod        pic x(10).
+    03  filler                  pic x value space.
+    03  audit-httppath          pic x(40).
+    03  filler                  pic x value space.
+    03  audit-bytes-sent        pic 9(9).
+    03  filler                  pic x value space.
+    03  audit-result            pic x(4).
