@@ -0,0 +1,220 @@
+        >>SOURCE FORMAT FREE
+identification division.
+program-id. accesssum.
+*>
+*>  Nightly batch companion to tcpipserver.cob: reads the server's
+*>  access/audit log (AUDIT-FILE, the same accesslog.txt that
+*>  tcpipserver.cob appends to) sequentially and prints a same-day
+*>  summary -- counts by HTTP method, by request path, by peer IP
+*>  address, plus how many sends failed.
+*>
+*>     cobc -x accesssum.cob
+*>     ./accesssum
+*>
+*> ===================================================
+
+environment division.
+configuration section.
+repository. function all intrinsic.
+
+input-output section.
+file-control.
+    select audit-file
+        assign using audit-file-name
+        file status is audit-file-status
+        organization is line sequential.
+
+    select report-file
+        assign using report-file-name
+        file status is report-file-status
+        organization is line sequential.
+
+data division.
+file section.
+fd  audit-file.
+01  audit-record.
+    copy auditrec.
+
+fd  report-file.
+01  report-record pic x(80).
+
+working-storage section.
+01 audit-file-name pic x(64) value "accesslog.txt".
+01 audit-file-status pic x(2).
+
+01 report-file-name pic x(64) value "accesssum.txt".
+01 report-file-status pic x(2).
+
+01 today-date pic x(8).
+01 record-tally pic 9(9) value zero.
+01 fail-tally pic 9(9) value zero.
+01 display-tally pic zzzzzzzz9.
+01 found-match pic x value 'N'.
+
+*> tally by HTTP method
+01 method-max binary-short unsigned value 10.
+01 method-count binary-short unsigned value zero.
+01 method-idx binary-short unsigned.
+01 method-table.
+   03  method-entry occurs 10 times.
+       05  method-name pic x(10).
+       05  method-tally pic 9(9).
+
+*> tally by request path
+01 path-max binary-short unsigned value 50.
+01 path-count binary-short unsigned value zero.
+01 path-idx binary-short unsigned.
+01 path-table.
+   03  path-entry occurs 50 times.
+       05  path-name pic x(40).
+       05  path-tally pic 9(9).
+
+*> tally by peer IP address
+01 ip-max binary-short unsigned value 50.
+01 ip-count binary-short unsigned value zero.
+01 ip-idx binary-short unsigned.
+01 ip-table.
+   03  ip-entry occurs 50 times.
+       05  ip-name pic x(15).
+       05  ip-tally pic 9(9).
+
+procedure division.
+summarize-access-log.
+
+    display 'start accesssum' end-display
+
+    move function current-date(1:8) to today-date
+
+    open input audit-file
+    if audit-file-status <> '00'
+        display 'accesssum: could not open audit-file' end-display
+        stop run
+    end-if
+
+    open output report-file
+    if report-file-status <> '00'
+        display 'accesssum: could not open report-file' end-display
+        close audit-file
+        stop run
+    end-if
+
+    read audit-file end-read
+    perform until audit-file-status <> '00'
+        if audit-timestamp(1:8) = today-date
+            add 1 to record-tally
+            perform tally-method
+            perform tally-path
+            perform tally-ip
+            if audit-result = 'FAIL'
+                add 1 to fail-tally
+            end-if
+        end-if
+        read audit-file end-read
+    end-perform
+    close audit-file
+
+    perform write-report
+    close report-file
+
+    display 'end accesssum' end-display
+    stop run
+    .
+tally-method.
+*>  first matching method in the table gets its count bumped; a new
+*>  method seen for the first time today gets its own entry
+    move 'N' to found-match
+    perform varying method-idx from 1 by 1
+    until method-idx > method-count
+        if method-name(method-idx) = audit-httpmethod
+            add 1 to method-tally(method-idx)
+            move 'Y' to found-match
+            exit perform
+        end-if
+    end-perform
+    if found-match = 'N' and method-count < method-max
+        add 1 to method-count
+        move audit-httpmethod to method-name(method-count)
+        move 1 to method-tally(method-count)
+    end-if
+    .
+tally-path.
+    move 'N' to found-match
+    perform varying path-idx from 1 by 1
+    until path-idx > path-count
+        if path-name(path-idx) = audit-httppath
+            add 1 to path-tally(path-idx)
+            move 'Y' to found-match
+            exit perform
+        end-if
+    end-perform
+    if found-match = 'N' and path-count < path-max
+        add 1 to path-count
+        move audit-httppath to path-name(path-count)
+        move 1 to path-tally(path-count)
+    end-if
+    .
+tally-ip.
+    move 'N' to found-match
+    perform varying ip-idx from 1 by 1
+    until ip-idx > ip-count
+        if ip-name(ip-idx) = audit-peer-ip
+            add 1 to ip-tally(ip-idx)
+            move 'Y' to found-match
+            exit perform
+        end-if
+    end-perform
+    if found-match = 'N' and ip-count < ip-max
+        add 1 to ip-count
+        move audit-peer-ip to ip-name(ip-count)
+        move 1 to ip-tally(ip-count)
+    end-if
+    .
+write-report.
+    move spaces to report-record
+    move function concatenate('Access summary for ' today-date) to report-record
+    write report-record
+
+    move spaces to report-record
+    move 'By HTTP method:' to report-record
+    write report-record
+    perform varying method-idx from 1 by 1
+    until method-idx > method-count
+        move method-tally(method-idx) to display-tally
+        move spaces to report-record
+        move function concatenate('  ' trim(method-name(method-idx)) ': ' trim(display-tally)) to report-record
+        write report-record
+    end-perform
+
+    move spaces to report-record
+    move 'By request path:' to report-record
+    write report-record
+    perform varying path-idx from 1 by 1
+    until path-idx > path-count
+        move path-tally(path-idx) to display-tally
+        move spaces to report-record
+        move function concatenate('  ' trim(path-name(path-idx)) ': ' trim(display-tally)) to report-record
+        write report-record
+    end-perform
+
+    move spaces to report-record
+    move 'By peer IP address:' to report-record
+    write report-record
+    perform varying ip-idx from 1 by 1
+    until ip-idx > ip-count
+        move ip-tally(ip-idx) to display-tally
+        move spaces to report-record
+        move function concatenate('  ' trim(ip-name(ip-idx)) ': ' trim(display-tally)) to report-record
+        write report-record
+    end-perform
+
+    move fail-tally to display-tally
+    move spaces to report-record
+    move function concatenate('Failed sends: ' trim(display-tally)) to report-record
+    write report-record
+
+    move record-tally to display-tally
+    move spaces to report-record
+    move function concatenate('Total requests today: ' trim(display-tally)) to report-record
+    write report-record
+    .
+end program accesssum.
